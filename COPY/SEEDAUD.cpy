@@ -0,0 +1,16 @@
+      ******************************************************************
+      * SEEDAUD - Layout de una linea del archivo de auditoria de
+      * numeros devueltos por la rutina AZARPRUE. Una linea por cada
+      * llamada, con fecha, hora, sesion/jugador y el valor recibido.
+      * SEED-AUD-ORIGEN distingue el valor crudo tal cual lo devolvio
+      * AZARPRUE (A) de los digitos que el programa completo por su
+      * cuenta cuando AZARPRUE no llena todas las posiciones pedidas
+      * en los modos de 5/6 digitos (L).
+      ******************************************************************
+           01  SEED-AUD-RECORD.
+               05 SEED-AUD-FECHA         PIC 9(08).
+               05 SEED-AUD-HORA          PIC 9(08).
+               05 SEED-AUD-SESION-ID     PIC X(10).
+               05 SEED-AUD-LONGITUD-NUM  PIC 9(01).
+               05 SEED-AUD-ORIGEN        PIC X(01).
+               05 SEED-AUD-NUMERO        PIC X(06).
