@@ -0,0 +1,13 @@
+      ******************************************************************
+      * LEDGREC - Layout de un movimiento del libro mayor de apuestas
+      * (debito de la apuesta, credito del pago segun el resultado).
+      ******************************************************************
+           01  LEDGER-RECORD.
+               05 LEDGER-PLAYER-ID      PIC X(10).
+               05 LEDGER-LONGITUD-NUM   PIC 9(01).
+               05 LEDGER-NUM-INTENTOS   PIC 9(03).
+               05 LEDGER-ACERTADOS      PIC 9(01).
+               05 LEDGER-REGULARES      PIC 9(01).
+               05 LEDGER-APUESTA        PIC 9(05)V99.
+               05 LEDGER-PAGO           PIC 9(05)V99.
+               05 LEDGER-SALDO-NETO     PIC S9(05)V99.
