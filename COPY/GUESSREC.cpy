@@ -0,0 +1,22 @@
+      ******************************************************************
+      * GUESSREC - Layout de una linea del archivo de intentos para el
+      * modo batch de EJEAZARL. GUESS-TIPO indica el tipo de linea:
+      *   'H' - CABECERA: una por sesion/jugador, debe ser la primera
+      *         linea del archivo (jugador, dificultad, max. intentos,
+      *         apuesta para el libro mayor).
+      *   'D' - DETALLE: un intento de la partida (numero ingresado
+      *         y si se continua jugando despues de este intento).
+      ******************************************************************
+           01  GUESS-RECORD.
+               05 GUESS-TIPO           PIC X(01).
+                   88 GUESS-ES-CABECERA    VALUE 'H'.
+                   88 GUESS-ES-INTENTO     VALUE 'D'.
+               05 GUESS-CABECERA.
+                   10 GUESS-PLAYER-ID      PIC X(10).
+                   10 GUESS-LONGITUD-NUM   PIC 9(01).
+                   10 GUESS-MAX-INTENTOS   PIC 9(03).
+                   10 GUESS-APUESTA        PIC 9(05)V99.
+               05 GUESS-DETALLE REDEFINES GUESS-CABECERA.
+                   10 GUESS-NUMERO         PIC X(06).
+                   10 GUESS-CONTINUA       PIC X(01).
+                   10 FILLER               PIC X(12).
