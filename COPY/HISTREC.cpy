@@ -0,0 +1,11 @@
+      ******************************************************************
+      * HISTREC - Layout de un resultado de partida (historial)
+      ******************************************************************
+           01  HIST-RECORD.
+               05 HIST-PLAYER-ID       PIC X(10).
+               05 HIST-LONGITUD-NUM    PIC 9(01).
+               05 HIST-NUMERO-OCULTO   PIC X(06).
+               05 HIST-NUM-INTENTOS    PIC 9(03).
+               05 HIST-ACERTADOS       PIC 9(01).
+               05 HIST-REGULARES       PIC 9(01).
+               05 HIST-ERRADOS         PIC 9(01).
