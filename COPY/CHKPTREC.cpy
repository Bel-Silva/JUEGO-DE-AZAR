@@ -0,0 +1,19 @@
+      ******************************************************************
+      * CHKPTREC - Layout del punto de recuperacion de una partida en
+      * curso de EJEAZAR1. Se graba despues de cada intento para que
+      * una sesion cortada pueda retomarse sin pedir un numero nuevo
+      * a AZARPRUE ni perder los intentos ya realizados.
+      ******************************************************************
+           01  CHKPT-RECORD.
+               05 CHKPT-PLAYER-ID        PIC X(10).
+               05 CHKPT-LONGITUD-NUM     PIC 9(01).
+               05 CHKPT-MAX-INTENTOS     PIC 9(03).
+               05 CHKPT-APUESTA          PIC 9(05)V99.
+               05 CHKPT-CAMPO-INCOGNITO  PIC X(06).
+               05 CHKPT-NUM-INTENTOS     PIC 9(03).
+               05 CHKPT-TABLA-LOG.
+                   10 CHKPT-LOG-INTENTO OCCURS 20 TIMES.
+                       15 CHKPT-LOG-NUMERO     PIC X(06).
+                       15 CHKPT-LOG-ACERTADOS  PIC 9.
+                       15 CHKPT-LOG-REGULARES  PIC 9.
+                       15 CHKPT-LOG-ERRADOS    PIC 9.
