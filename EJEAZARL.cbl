@@ -0,0 +1,694 @@
+      ******************************************************************
+      * Author:SILVA, D. BELEN
+      * Date: 29/01/2024
+      * IDENTIFICATION DIVISION.
+      * Variante batch de EJEAZAR1: en vez de ACCEPT por terminal, la
+      * cabecera de la sesion y cada intento se leen de GUESS-FILE, para
+      * poder correr el juego desatendido (pruebas de regresion de la
+      * logica de puntaje y estadisticas de volumen en el batch
+      * nocturno).
+       PROGRAM-ID. EJEAZARL.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT HIST-FILE ASSIGN TO "HISTORIAL.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-HIST.
+
+           SELECT GUESS-FILE ASSIGN TO "GUESSES.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-GUESS.
+
+           SELECT SEED-AUD-FILE ASSIGN TO "SEEDAUD.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-SEEDAUD.
+
+           SELECT LEDGER-FILE ASSIGN TO "LEDGER.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-LEDGER.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  HIST-FILE.
+           COPY "HISTREC.cpy".
+
+       FD  GUESS-FILE.
+           COPY "GUESSREC.cpy".
+
+       FD  SEED-AUD-FILE.
+           COPY "SEEDAUD.cpy".
+
+       FD  LEDGER-FILE.
+           COPY "LEDGREC.cpy".
+
+       WORKING-STORAGE SECTION.
+
+      *****IDENTIFICACION DEL JUGADOR PARA EL HISTORIAL *****
+
+           01  WS-PLAYER-ID  PIC X(10) VALUE SPACES.
+
+      *****COMUNICACION CON LA RUTINA **********
+
+           77  WS-RUTINA PIC X(8)  VALUE 'AZARPRUE'.
+
+           01 AREA-COMUNICACION.
+               05 CAMPO-INCOGNITO  PIC X(06).
+
+      *****DIFICULTAD: LONGITUD DEL NUMERO A ADIVINAR *****
+
+           01  WS-LONGITUD-NUM     PIC 9 VALUE 4.
+
+      ******VARIABLE FLAG DE CONTROL ***********
+
+           01  WS-FLAG-FIN    PIC X.
+               88 WS-SI-INTENTOS    VALUE 'T'.
+               88 WS-FIN-INTENTOS    VALUE 'F'.
+
+           01  WS-VALIDO     PIC X.
+               88 VALIDO       VALUE 'T'.
+               88 NO-VALIDO    VALUE 'F'.
+
+           01  WS-NUM-VALIDO  PIC X.
+               88 NUM-VALIDO      VALUE 'T'.
+               88 NUM-NO-VALIDO   VALUE 'F'.
+
+           01  WS-FIN-GUESS-FILE PIC X VALUE 'N'.
+               88 FIN-GUESS-FILE     VALUE 'S'.
+
+           01  WS-FLAG-JUEGO PIC X VALUE 'N'.
+               88 JUEGO-INICIADO     VALUE 'S'.
+
+           01  WS-ULTIMO-CONTINUA PIC X VALUE 'N'.
+
+      *****VARIBLES AUXILIARES PARA CALCULOS ****
+
+           01  WS-NUM-INTENTOS PIC 9(03).
+           01  WS-MAX-INTENTOS PIC 9(03) VALUE 10.
+           01  WP-NUM-INTENTOS PIC ZZZ.
+           01  WS-NUM-REG      PIC 9.
+
+           01  WS-RESULTADOS.
+               05  WS-ACERTADOS    PIC 9.
+               05  WS-REGULARES    PIC 9.
+               05  WS-ERRADOS      PIC 9.
+
+      *****TABLAS PARA POSICIONAR EL NUMERO *****
+
+           01 TABLA-INCOG OCCURS 6 TIMES.
+               05 DIGITO-INCOG PIC X.
+
+           01  WS-I PIC 9 VALUE 1.
+
+           01  WS-NUMERO  PIC 9(06).
+
+           01 TABLA-INTENTO OCCURS 6 TIMES.
+               05 DIGITO-INTENTO PIC X.
+
+           01  WS-J PIC 9 VALUE 1.
+           01  WS-L PIC 9 VALUE 1.
+
+      *****REGISTRO DE TODOS LOS INTENTOS DE LA PARTIDA *****
+
+           01  WS-TABLA-LOG.
+               05 LOG-INTENTO OCCURS 20 TIMES.
+                   10 LOG-NUMERO     PIC X(06).
+                   10 LOG-ACERTADOS  PIC 9.
+                   10 LOG-REGULARES  PIC 9.
+                   10 LOG-ERRADOS    PIC 9.
+
+      *****FECHA Y HORA PARA LA AUDITORIA DE SEMILLAS *****
+
+           01  WS-FECHA-AUD   PIC 9(08).
+           01  WS-HORA-AUD    PIC 9(08).
+
+      *****APUESTA Y PAGO (JUEGO DE AZAR CON DINERO) *****
+
+           01  WS-APUESTA     PIC 9(05)V99 VALUE ZEROES.
+           01  WS-APUESTA-MAXIMA PIC 9(05)V99 VALUE 5000,00.
+           01  WS-PAGO        PIC 9(05)V99 VALUE ZEROES.
+           01  WS-SALDO-NETO  PIC S9(05)V99 VALUE ZEROES.
+
+           01  WS-MULT-REGULAR PIC 9V99 VALUE 0,10.
+
+      *****EDICION DE MONTOS PARA PANTALLA (DECIMAL-POINT IS COMMA) ***
+
+           01  WP-APUESTA        PIC Z(04)9,99.
+           01  WP-PAGO           PIC Z(04)9,99.
+           01  WP-SALDO-NETO     PIC Z(04)9,99-.
+
+      *****TABLA DE PAGOS PARA UN ACIERTO COMPLETO (PAGO SOLO SE     *
+      *    OTORGA CUANDO WS-ACERTADOS = WS-LONGITUD-NUM, ES DECIR    *
+      *    PARTIDA GANADA), GRADUADA SEGUN LA DIFICULTAD ELEGIDA.    *
+      *    INDICE = WS-LONGITUD-NUM - 3 (4, 5 O 6 DIGITOS)           *
+
+           01  WS-TABLA-PAGOS.
+               05 PAGO-POR-ACIERTO OCCURS 3 TIMES PIC 9(03)V99.
+
+           01  WS-IDX-PAGO PIC 9.
+
+      *****COMPLETA CAMPO-INCOGNITO SI AZARPRUE NO DEVUELVE TODOS *****
+      *    LOS DIGITOS PEDIDOS (CONTRATO HISTORICO DE 4 DIGITOS)   *
+
+           01  WS-SEED-RANDOM     PIC 9(08).
+           01  WS-DIGITO-GEN      PIC 9.
+           01  WS-IDX-DIGITO      PIC 9(02).
+
+           01  WS-TABLA-USADOS.
+               05 WS-DIGITO-USADO OCCURS 10 TIMES PIC X VALUE 'N'.
+
+           01  WS-FLAG-DIGITO-LIBRE PIC X.
+               88 DIGITO-LIBRE       VALUE 'S'.
+               88 NO-DIGITO-LIBRE    VALUE 'N'.
+
+           01  WS-FLAG-COMPLETADO-LOCAL PIC X VALUE 'N'.
+               88 HUBO-COMPLETADO-LOCAL     VALUE 'S'.
+               88 NO-HUBO-COMPLETADO-LOCAL  VALUE 'N'.
+
+      *****ESTADO DE LOS ARCHIVOS (CREACION EN EL PRIMER USO) *****
+
+           01  WS-FS-HIST     PIC XX.
+           01  WS-FS-GUESS    PIC XX.
+           01  WS-FS-SEEDAUD  PIC XX.
+           01  WS-FS-LEDGER   PIC XX.
+
+       PROCEDURE DIVISION.
+
+      ***************************************
+      *    CUERPOR PRINCIPAL DEL PROGRAMA   *
+      ***************************************
+
+       MAIN-PROCEDURE.
+
+           OPEN INPUT GUESS-FILE
+
+           PERFORM 1000-INICIO.
+
+           PERFORM 2000-PROCESOS UNTIL WS-FIN-INTENTOS
+
+           IF JUEGO-INICIADO
+               PERFORM 9999-CIERRE
+           END-IF
+
+           CLOSE GUESS-FILE.
+
+           STOP RUN.
+
+      ******************************************
+      **     INICIO JUEGO, LLAMO RUTINA        **
+      ******************************************
+           1000-INICIO.
+
+           SET WS-SI-INTENTOS TO TRUE
+
+           IF WS-FS-GUESS = '35'
+               SET FIN-GUESS-FILE TO TRUE
+           ELSE
+               READ GUESS-FILE
+                   AT END SET FIN-GUESS-FILE TO TRUE
+               END-READ
+           END-IF
+
+           IF FIN-GUESS-FILE OR NOT GUESS-ES-CABECERA
+               DISPLAY 'ARCHIVO DE INTENTOS VACIO O SIN CABECERA.'
+               SET WS-FIN-INTENTOS TO TRUE
+               SET FIN-GUESS-FILE TO TRUE
+           ELSE
+               MOVE GUESS-PLAYER-ID    TO WS-PLAYER-ID
+               MOVE GUESS-LONGITUD-NUM TO WS-LONGITUD-NUM
+               MOVE GUESS-MAX-INTENTOS TO WS-MAX-INTENTOS
+               MOVE GUESS-APUESTA      TO WS-APUESTA
+
+               IF WS-LONGITUD-NUM NOT NUMERIC
+                   OR WS-LONGITUD-NUM < 4 OR WS-LONGITUD-NUM > 6
+                   MOVE 4 TO WS-LONGITUD-NUM
+               END-IF
+
+               IF WS-MAX-INTENTOS NOT NUMERIC
+                   OR WS-MAX-INTENTOS < 1 OR WS-MAX-INTENTOS > 20
+                   MOVE 10 TO WS-MAX-INTENTOS
+               END-IF
+
+               IF WS-APUESTA NOT NUMERIC
+                   OR WS-APUESTA > WS-APUESTA-MAXIMA
+                   MOVE ZEROES TO WS-APUESTA
+               END-IF
+
+               PERFORM 1080-CARGAR-TABLA-PAGOS
+
+               CALL WS-RUTINA USING AREA-COMUNICACION
+
+               PERFORM 1070-AUDITAR-SEMILLA
+
+               PERFORM 1075-COMPLETAR-INCOGNITO
+
+               IF HUBO-COMPLETADO-LOCAL
+                   PERFORM 1077-AUDITAR-COMPLETADO
+               END-IF
+
+               SET JUEGO-INICIADO TO TRUE
+
+               MOVE 1 TO WS-I
+
+               PERFORM VARYING WS-I FROM 1 BY 1
+                       UNTIL WS-I > WS-LONGITUD-NUM
+                   MOVE CAMPO-INCOGNITO(WS-I:1) TO DIGITO-INCOG(WS-I)
+               END-PERFORM
+
+               INITIALIZE  WS-NUM-INTENTOS
+               MOVE 0 TO WS-ACERTADOS WS-REGULARES WS-ERRADOS
+
+               DISPLAY 'EJEAZARL - MODO BATCH. JUGADOR: ' WS-PLAYER-ID
+               DISPLAY 'LONGITUD DEL NUMERO: ' WS-LONGITUD-NUM
+               DISPLAY 'MAXIMO DE INTENTOS: ' WS-MAX-INTENTOS
+           END-IF.
+
+      ******************************************
+      **   COMPLETA CAMPO-INCOGNITO SI AZARPRUE **
+      **   NO DEVOLVIO TODOS LOS DIGITOS PEDIDOS**
+      **   (CONTRATO HISTORICO DE 4 DIGITOS),   **
+      **   MANTENIENDO DIGITOS DISTINTOS ENTRE  **
+      **   SI EN TODO EL NUMERO                 **
+      ******************************************
+           1075-COMPLETAR-INCOGNITO.
+
+           SET NO-HUBO-COMPLETADO-LOCAL TO TRUE
+
+           MOVE 'N' TO WS-DIGITO-USADO(1) WS-DIGITO-USADO(2)
+                       WS-DIGITO-USADO(3) WS-DIGITO-USADO(4)
+                       WS-DIGITO-USADO(5) WS-DIGITO-USADO(6)
+                       WS-DIGITO-USADO(7) WS-DIGITO-USADO(8)
+                       WS-DIGITO-USADO(9) WS-DIGITO-USADO(10)
+
+           MOVE 1 TO WS-I
+           PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > WS-LONGITUD-NUM
+               IF CAMPO-INCOGNITO(WS-I:1) IS NUMERIC
+                   COMPUTE WS-IDX-DIGITO =
+                       FUNCTION NUMVAL(CAMPO-INCOGNITO(WS-I:1)) + 1
+                   MOVE 'S' TO WS-DIGITO-USADO(WS-IDX-DIGITO)
+               END-IF
+           END-PERFORM
+
+           ACCEPT WS-SEED-RANDOM FROM TIME
+           COMPUTE WS-DIGITO-GEN = FUNCTION RANDOM(WS-SEED-RANDOM) * 9
+
+           MOVE 1 TO WS-I
+           PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > WS-LONGITUD-NUM
+               IF CAMPO-INCOGNITO(WS-I:1) IS NOT NUMERIC
+                   PERFORM 1076-GENERAR-DIGITO-LIBRE
+                   MOVE WS-DIGITO-GEN TO CAMPO-INCOGNITO(WS-I:1)
+                   SET HUBO-COMPLETADO-LOCAL TO TRUE
+               END-IF
+           END-PERFORM.
+
+      ******************************************
+      **   ELIGE UN DIGITO AL AZAR QUE TODAVIA  **
+      **   NO FORMA PARTE DEL NUMERO OCULTO     **
+      ******************************************
+           1076-GENERAR-DIGITO-LIBRE.
+
+           SET NO-DIGITO-LIBRE TO TRUE
+           PERFORM UNTIL DIGITO-LIBRE
+               COMPUTE WS-DIGITO-GEN =
+                   FUNCTION INTEGER(FUNCTION RANDOM * 10)
+               COMPUTE WS-IDX-DIGITO = WS-DIGITO-GEN + 1
+               IF WS-DIGITO-USADO(WS-IDX-DIGITO) = 'N'
+                   SET DIGITO-LIBRE TO TRUE
+               END-IF
+           END-PERFORM
+
+           MOVE 'S' TO WS-DIGITO-USADO(WS-IDX-DIGITO).
+
+      ******************************************
+      **   AUDITORIA DEL NUMERO DEVUELTO POR   **
+      **   AZARPRUE (EVIDENCIA DE EQUIDAD)     **
+      ******************************************
+           1070-AUDITAR-SEMILLA.
+
+           ACCEPT WS-FECHA-AUD FROM DATE YYYYMMDD
+           ACCEPT WS-HORA-AUD  FROM TIME
+
+           MOVE WS-FECHA-AUD     TO SEED-AUD-FECHA
+           MOVE WS-HORA-AUD      TO SEED-AUD-HORA
+           MOVE WS-PLAYER-ID     TO SEED-AUD-SESION-ID
+           MOVE WS-LONGITUD-NUM  TO SEED-AUD-LONGITUD-NUM
+           MOVE 'A'              TO SEED-AUD-ORIGEN
+           MOVE SPACES           TO SEED-AUD-NUMERO
+           MOVE CAMPO-INCOGNITO(1:WS-LONGITUD-NUM)
+               TO SEED-AUD-NUMERO(1:WS-LONGITUD-NUM)
+
+           OPEN EXTEND SEED-AUD-FILE
+
+           IF WS-FS-SEEDAUD = '35'
+               OPEN OUTPUT SEED-AUD-FILE
+           END-IF
+
+           WRITE SEED-AUD-RECORD
+           CLOSE SEED-AUD-FILE.
+
+      ******************************************
+      **   AUDITORIA DE LOS DIGITOS QUE EL      **
+      **   PROGRAMA COMPLETO POR SU CUENTA      **
+      **   (NO PROVIENEN DE AZARPRUE) - SE       **
+      **   REGISTRAN APARTE, NUNCA MEZCLADOS     **
+      **   CON EL VALOR CRUDO DE 1070            **
+      ******************************************
+           1077-AUDITAR-COMPLETADO.
+
+           ACCEPT WS-FECHA-AUD FROM DATE YYYYMMDD
+           ACCEPT WS-HORA-AUD  FROM TIME
+
+           MOVE WS-FECHA-AUD     TO SEED-AUD-FECHA
+           MOVE WS-HORA-AUD      TO SEED-AUD-HORA
+           MOVE WS-PLAYER-ID     TO SEED-AUD-SESION-ID
+           MOVE WS-LONGITUD-NUM  TO SEED-AUD-LONGITUD-NUM
+           MOVE 'L'              TO SEED-AUD-ORIGEN
+           MOVE SPACES           TO SEED-AUD-NUMERO
+           MOVE CAMPO-INCOGNITO(1:WS-LONGITUD-NUM)
+               TO SEED-AUD-NUMERO(1:WS-LONGITUD-NUM)
+
+           OPEN EXTEND SEED-AUD-FILE
+
+           IF WS-FS-SEEDAUD = '35'
+               OPEN OUTPUT SEED-AUD-FILE
+           END-IF
+
+           WRITE SEED-AUD-RECORD
+           CLOSE SEED-AUD-FILE.
+
+      ******************************************
+      **   CARGA LA TABLA DE PAGOS POR ACIERTO **
+      ******************************************
+           1080-CARGAR-TABLA-PAGOS.
+
+           MOVE 5,00  TO PAGO-POR-ACIERTO(1)
+           MOVE 8,00  TO PAGO-POR-ACIERTO(2)
+           MOVE 12,00 TO PAGO-POR-ACIERTO(3).
+
+       2000-PROCESOS.
+
+           PERFORM 2300-INGRESA-NUM
+
+           IF NOT WS-FIN-INTENTOS
+               PERFORM 2500-COMPARAR-NUM
+
+               PERFORM 2550-GUARDAR-LOG
+
+               IF WS-ACERTADOS = WS-LONGITUD-NUM THEN
+                   SET WS-FIN-INTENTOS TO TRUE
+               ELSE
+                   DISPLAY 'NUMERO INGRESADO: '
+                           WS-NUMERO(1:WS-LONGITUD-NUM)
+                   DISPLAY 'CANTIDAD DE ACIERTOS: ' WS-ACERTADOS
+                   DISPLAY 'ACIERTOS REGULARES (POSICION INCORRECTA): '
+                                       WS-REGULARES
+                   DISPLAY 'CANTIDAD DE ERRADOS: ' WS-ERRADOS
+                   DISPLAY '**********************'
+                   IF WS-NUM-INTENTOS >= WS-MAX-INTENTOS
+                       DISPLAY 'ALCANZASTE EL MAXIMO DE '
+                               WS-MAX-INTENTOS
+                               ' INTENTOS PERMITIDOS.'
+                       SET WS-FIN-INTENTOS TO TRUE
+                   ELSE
+                       PERFORM 2100-CONTINUIDAD
+                   END-IF
+               END-IF
+           END-IF.
+
+      **************************************************
+       2100-CONTINUIDAD.
+
+           IF WS-ULTIMO-CONTINUA NOT = 'Y'
+               SET WS-FIN-INTENTOS TO TRUE
+           END-IF.
+
+      ******************************************************
+      *  LEE EL PROXIMO INTENTO DEL ARCHIVO EN VEZ DE ACCEPT *
+      ******************************************************
+       2300-INGRESA-NUM.
+
+           SET NUM-NO-VALIDO TO TRUE
+
+           PERFORM UNTIL NUM-VALIDO OR FIN-GUESS-FILE
+               READ GUESS-FILE
+                   AT END SET FIN-GUESS-FILE TO TRUE
+               END-READ
+
+               IF NOT FIN-GUESS-FILE AND GUESS-ES-INTENTO
+                   MOVE ZEROES TO WS-NUMERO
+                   MOVE GUESS-NUMERO(1:WS-LONGITUD-NUM)
+                       TO WS-NUMERO(1:WS-LONGITUD-NUM)
+                   MOVE GUESS-CONTINUA TO WS-ULTIMO-CONTINUA
+                   PERFORM 2350-VALIDAR-NUM
+               ELSE
+                   IF NOT FIN-GUESS-FILE
+                       DISPLAY 'LINEA DESCARTADA: TIPO DESCONOCIDO.'
+                   END-IF
+               END-IF
+           END-PERFORM
+
+           IF FIN-GUESS-FILE
+               SET WS-FIN-INTENTOS TO TRUE
+           ELSE
+               ADD 1 TO WS-NUM-INTENTOS
+               MOVE 1 TO WS-J
+
+               PERFORM VARYING WS-J FROM 1 BY 1
+                       UNTIL WS-J > WS-LONGITUD-NUM
+                   MOVE WS-NUMERO(WS-J:1) TO DIGITO-INTENTO(WS-J)
+               END-PERFORM
+           END-IF.
+
+      ******************************************************
+      *  VALIDA QUE EL INTENTO SEA NUMERICO Y SIN DIGITOS   *
+      *  REPETIDOS; SI ES INVALIDO SE DESCARTA LA LINEA Y   *
+      *  SE LEE LA SIGUIENTE SIN CONSUMIR UN INTENTO        *
+      ******************************************************
+       2350-VALIDAR-NUM.
+
+           SET NUM-VALIDO TO TRUE
+
+           IF WS-NUMERO(1:WS-LONGITUD-NUM) IS NOT NUMERIC
+               SET NUM-NO-VALIDO TO TRUE
+               DISPLAY 'LINEA DESCARTADA: NO ES NUMERICA.'
+           ELSE
+               MOVE 1 TO WS-J
+               PERFORM VARYING WS-J FROM 1 BY 1
+                       UNTIL WS-J > WS-LONGITUD-NUM
+                   COMPUTE WS-L = WS-J + 1
+                   PERFORM VARYING WS-L FROM WS-L BY 1
+                           UNTIL WS-L > WS-LONGITUD-NUM
+                       IF WS-NUMERO(WS-J:1) = WS-NUMERO(WS-L:1)
+                           SET NUM-NO-VALIDO TO TRUE
+                       END-IF
+                   END-PERFORM
+               END-PERFORM
+               IF NUM-NO-VALIDO
+                   DISPLAY
+                      'LINEA DESCARTADA: DIGITOS REPETIDOS.'
+               END-IF
+           END-IF.
+
+      ***************************************************
+
+       2500-COMPARAR-NUM.
+
+           MOVE 0 TO WS-ACERTADOS
+                     WS-REGULARES
+                     WS-ERRADOS
+
+           PERFORM 2600-ACERTADOS
+
+           IF WS-ACERTADOS < WS-LONGITUD-NUM THEN
+                PERFORM 2700-REGULARES
+                PERFORM 2800-ERRADOS
+           ELSE
+               SET WS-FIN-INTENTOS TO TRUE
+           END-IF.
+
+      ***************************************************
+      *  GUARDA EL INTENTO ACTUAL EN LA TABLA DE LOG     *
+      *  PARA PODER MOSTRAR LA PROGRESION COMPLETA       *
+      ***************************************************
+
+       2550-GUARDAR-LOG.
+
+           MOVE WS-NUMERO    TO LOG-NUMERO(WS-NUM-INTENTOS)
+           MOVE WS-ACERTADOS TO LOG-ACERTADOS(WS-NUM-INTENTOS)
+           MOVE WS-REGULARES TO LOG-REGULARES(WS-NUM-INTENTOS)
+           MOVE WS-ERRADOS   TO LOG-ERRADOS(WS-NUM-INTENTOS).
+
+     *************************************************
+
+       2600-ACERTADOS.
+
+           MOVE 1 TO WS-I
+                     WS-J
+
+           PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > WS-LONGITUD-NUM
+               IF DIGITO-INTENTO(WS-J) = DIGITO-INCOG(WS-I)
+                  ADD 1 TO WS-ACERTADOS
+               END-IF
+               ADD 1 TO WS-J
+           END-PERFORM.
+
+      ************************************************
+
+       2700-REGULARES.
+
+           MOVE 1 TO WS-I
+           MOVE 1 TO WS-J
+
+           PERFORM VARYING WS-I FROM 1 BY 1
+                   UNTIL WS-I > WS-LONGITUD-NUM
+            MOVE 1 TO WS-J
+            PERFORM VARYING WS-J FROM 1 BY 1
+                    UNTIL WS-J > WS-LONGITUD-NUM
+             IF DIGITO-INTENTO(WS-J) = DIGITO-INCOG(WS-I)
+                  AND WS-J NOT EQUAL WS-I
+                      ADD 1 TO WS-REGULARES
+             END-IF
+            END-PERFORM
+           END-PERFORM.
+
+      ************************************************
+
+       2800-ERRADOS.
+           MOVE 1 TO WS-I
+                     WS-J
+           MOVE 0 TO WS-ERRADOS
+
+           PERFORM UNTIL WS-J > WS-LONGITUD-NUM
+                   AND WS-I > WS-LONGITUD-NUM
+              IF DIGITO-INTENTO(WS-J) NOT EQUAL DIGITO-INCOG(WS-I)
+                ADD 1 TO WS-ERRADOS
+              END-IF
+              ADD 1 TO WS-J
+              ADD 1 TO WS-I
+           END-PERFORM
+
+           SUBTRACT WS-REGULARES FROM WS-ERRADOS.
+
+      ***********************************************
+
+       9999-CIERRE.
+
+           IF WS-ACERTADOS = WS-LONGITUD-NUM THEN
+               DISPLAY 'HAS ADIVINADO EL NUMERO: '
+                                       WS-NUMERO(1:WS-LONGITUD-NUM)
+
+           ELSE
+              DISPLAY 'FIN DE LA SESION. EL NUMERO OCULTO ERA: '
+                                  CAMPO-INCOGNITO(1:WS-LONGITUD-NUM)
+
+           END-IF.
+
+           MOVE WS-NUM-INTENTOS TO WP-NUM-INTENTOS
+           DISPLAY 'REALIZASTE ' WP-NUM-INTENTOS ' INTENTOS.'
+
+           PERFORM 9800-MOSTRAR-PROGRESION
+
+           PERFORM 9900-GRABAR-HISTORIAL
+
+           PERFORM 9950-CALCULAR-Y-GRABAR-PAGO.
+
+      ***********************************************
+      *  MUESTRA TODOS LOS INTENTOS REALIZADOS EN LA  *
+      *  PARTIDA, EN ORDEN, CON SU RESULTADO          *
+      ***********************************************
+       9800-MOSTRAR-PROGRESION.
+
+           DISPLAY '------ PROGRESION DE INTENTOS ------'
+
+           PERFORM VARYING WS-I FROM 1 BY 1
+                   UNTIL WS-I > WS-NUM-INTENTOS
+               DISPLAY 'INTENTO ' WS-I ': '
+                       LOG-NUMERO(WS-I)(1:WS-LONGITUD-NUM)
+                       '  ACERTADOS:' LOG-ACERTADOS(WS-I)
+                       '  REGULARES:' LOG-REGULARES(WS-I)
+                       '  ERRADOS:'   LOG-ERRADOS(WS-I)
+           END-PERFORM
+
+           DISPLAY '-------------------------------------'.
+
+      ***********************************************
+       9900-GRABAR-HISTORIAL.
+
+           MOVE WS-PLAYER-ID     TO HIST-PLAYER-ID
+           MOVE WS-LONGITUD-NUM  TO HIST-LONGITUD-NUM
+           MOVE SPACES           TO HIST-NUMERO-OCULTO
+           MOVE CAMPO-INCOGNITO(1:WS-LONGITUD-NUM)
+               TO HIST-NUMERO-OCULTO(1:WS-LONGITUD-NUM)
+           MOVE WS-NUM-INTENTOS  TO HIST-NUM-INTENTOS
+           MOVE WS-ACERTADOS     TO HIST-ACERTADOS
+           MOVE WS-REGULARES     TO HIST-REGULARES
+           MOVE WS-ERRADOS       TO HIST-ERRADOS
+
+           OPEN EXTEND HIST-FILE
+
+           IF WS-FS-HIST = '35'
+               OPEN OUTPUT HIST-FILE
+           END-IF
+
+           WRITE HIST-RECORD
+           CLOSE HIST-FILE.
+
+      ***********************************************
+      *  CALCULA EL PAGO SEGUN LA TABLA DE PAGOS Y    *
+      *  REGISTRA EL MOVIMIENTO EN EL LIBRO MAYOR     *
+      ***********************************************
+       9950-CALCULAR-Y-GRABAR-PAGO.
+
+           IF WS-ACERTADOS = WS-LONGITUD-NUM
+               COMPUTE WS-IDX-PAGO = WS-LONGITUD-NUM - 3
+               COMPUTE WS-PAGO ROUNDED =
+                       WS-APUESTA * PAGO-POR-ACIERTO(WS-IDX-PAGO)
+                     + WS-APUESTA * WS-REGULARES * WS-MULT-REGULAR
+                   ON SIZE ERROR
+                       MOVE WS-APUESTA-MAXIMA TO WS-PAGO
+               END-COMPUTE
+           ELSE
+               COMPUTE WS-PAGO ROUNDED =
+                       WS-APUESTA * WS-REGULARES * WS-MULT-REGULAR
+                   ON SIZE ERROR
+                       MOVE WS-APUESTA-MAXIMA TO WS-PAGO
+               END-COMPUTE
+           END-IF
+
+           COMPUTE WS-SALDO-NETO = WS-PAGO - WS-APUESTA
+               ON SIZE ERROR
+                   MOVE ZEROES TO WS-SALDO-NETO
+           END-COMPUTE
+
+           MOVE WS-PLAYER-ID     TO LEDGER-PLAYER-ID
+           MOVE WS-LONGITUD-NUM  TO LEDGER-LONGITUD-NUM
+           MOVE WS-NUM-INTENTOS  TO LEDGER-NUM-INTENTOS
+           MOVE WS-ACERTADOS     TO LEDGER-ACERTADOS
+           MOVE WS-REGULARES     TO LEDGER-REGULARES
+           MOVE WS-APUESTA       TO LEDGER-APUESTA
+           MOVE WS-PAGO          TO LEDGER-PAGO
+           MOVE WS-SALDO-NETO    TO LEDGER-SALDO-NETO
+
+           OPEN EXTEND LEDGER-FILE
+
+           IF WS-FS-LEDGER = '35'
+               OPEN OUTPUT LEDGER-FILE
+           END-IF
+
+           WRITE LEDGER-RECORD
+           CLOSE LEDGER-FILE
+
+           MOVE WS-APUESTA       TO WP-APUESTA
+           MOVE WS-PAGO          TO WP-PAGO
+           MOVE WS-SALDO-NETO    TO WP-SALDO-NETO
+
+           DISPLAY 'APUESTA: ' WP-APUESTA '  PAGO: ' WP-PAGO
+                   '  SALDO NETO: ' WP-SALDO-NETO.
+
+       END PROGRAM EJEAZARL.
