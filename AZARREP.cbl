@@ -0,0 +1,223 @@
+      ******************************************************************
+      * Author:SILVA, D. BELEN
+      * Date: 29/01/2024
+      * IDENTIFICATION DIVISION.
+      * Reporte nocturno de estadisticas/leaderboard del EJEAZAR1,
+      * leido desde el historial de partidas (HISTORIAL.DAT).
+       PROGRAM-ID. AZARREP.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT HIST-FILE ASSIGN TO "HISTORIAL.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-HIST.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  HIST-FILE.
+           COPY "HISTREC.cpy".
+
+       WORKING-STORAGE SECTION.
+
+      ******VARIABLE FLAG DE CONTROL ***********
+
+           01  WS-FLAG-FIN    PIC X VALUE 'N'.
+               88 FIN-ARCHIVO       VALUE 'S'.
+
+           01  WS-FS-HIST     PIC XX.
+
+      *****TABLA DE ESTADISTICAS POR JUGADOR *****
+
+           01  WS-MAX-JUGADORES   PIC 9(03) VALUE 100.
+           01  WS-CANT-JUGADORES  PIC 9(03) VALUE 0.
+
+           01  TABLA-JUGADORES.
+               05 JUGADOR-STATS OCCURS 100 TIMES.
+                   10 JUG-ID             PIC X(10).
+                   10 JUG-PARTIDAS       PIC 9(05).
+                   10 JUG-GANADAS        PIC 9(05).
+                   10 JUG-PERDIDAS       PIC 9(05).
+                   10 JUG-SUMA-INTENTOS  PIC 9(07).
+                   10 JUG-MEJOR-INTENTOS PIC 9(03) VALUE 999.
+
+           01  WS-TEMP-STATS.
+               05 TEMP-ID             PIC X(10).
+               05 TEMP-PARTIDAS       PIC 9(05).
+               05 TEMP-GANADAS        PIC 9(05).
+               05 TEMP-PERDIDAS       PIC 9(05).
+               05 TEMP-SUMA-INTENTOS  PIC 9(07).
+               05 TEMP-MEJOR-INTENTOS PIC 9(03).
+
+      *****INDICES Y AUXILIARES DE CALCULO ****
+
+           01  WS-I             PIC 9(03).
+           01  WS-J             PIC 9(03).
+           01  WS-POS            PIC 9(03).
+           01  WS-ENCONTRADO     PIC X.
+               88 JUGADOR-ENCONTRADO VALUE 'S'.
+
+           01  WP-RANKING        PIC ZZ9.
+           01  WP-MEJOR-INTENTOS PIC ZZ9.
+           01  WP-RATIO          PIC ZZ9,99.
+           01  WS-RATIO-CALC     PIC 9(03)V99.
+
+       PROCEDURE DIVISION.
+
+      ***************************************
+      *    CUERPO PRINCIPAL DEL PROGRAMA    *
+      ***************************************
+
+       MAIN-PROCEDURE.
+
+           PERFORM 1000-LEER-HISTORIAL
+
+           PERFORM 2000-ORDENAR-RANKING
+
+           PERFORM 3000-EMITIR-REPORTE
+
+           STOP RUN.
+
+      ******************************************************
+       1000-LEER-HISTORIAL.
+
+           OPEN INPUT HIST-FILE
+
+           IF WS-FS-HIST = '35'
+               SET FIN-ARCHIVO TO TRUE
+           ELSE
+               READ HIST-FILE
+                   AT END SET FIN-ARCHIVO TO TRUE
+               END-READ
+
+               PERFORM UNTIL FIN-ARCHIVO
+                   PERFORM 1100-ACUMULAR-JUGADOR
+                   READ HIST-FILE
+                       AT END SET FIN-ARCHIVO TO TRUE
+                   END-READ
+               END-PERFORM
+
+               CLOSE HIST-FILE
+           END-IF.
+
+      ******************************************************
+       1100-ACUMULAR-JUGADOR.
+
+           SET WS-ENCONTRADO TO 'N'
+           MOVE 0 TO WS-POS
+           MOVE 1 TO WS-I
+
+           PERFORM VARYING WS-I FROM 1 BY 1
+                   UNTIL WS-I > WS-CANT-JUGADORES
+               IF JUG-ID(WS-I) = HIST-PLAYER-ID
+                   SET JUGADOR-ENCONTRADO TO TRUE
+                   MOVE WS-I TO WS-POS
+               END-IF
+           END-PERFORM
+
+           IF NOT JUGADOR-ENCONTRADO
+               IF WS-CANT-JUGADORES < WS-MAX-JUGADORES
+                   ADD 1 TO WS-CANT-JUGADORES
+                   MOVE WS-CANT-JUGADORES TO WS-POS
+                   MOVE HIST-PLAYER-ID TO JUG-ID(WS-POS)
+                   MOVE 0   TO JUG-PARTIDAS(WS-POS)
+                   MOVE 0   TO JUG-GANADAS(WS-POS)
+                   MOVE 0   TO JUG-PERDIDAS(WS-POS)
+                   MOVE 0   TO JUG-SUMA-INTENTOS(WS-POS)
+                   MOVE 999 TO JUG-MEJOR-INTENTOS(WS-POS)
+               ELSE
+                   DISPLAY 'TABLA DE JUGADORES LLENA, SE OMITE: '
+                           HIST-PLAYER-ID
+               END-IF
+           END-IF
+
+           IF WS-POS > 0
+               ADD 1 TO JUG-PARTIDAS(WS-POS)
+
+               IF HIST-ACERTADOS = HIST-LONGITUD-NUM
+                   ADD 1 TO JUG-GANADAS(WS-POS)
+                   ADD HIST-NUM-INTENTOS TO JUG-SUMA-INTENTOS(WS-POS)
+                   IF HIST-NUM-INTENTOS < JUG-MEJOR-INTENTOS(WS-POS)
+                       MOVE HIST-NUM-INTENTOS
+                           TO JUG-MEJOR-INTENTOS(WS-POS)
+                   END-IF
+               ELSE
+                   ADD 1 TO JUG-PERDIDAS(WS-POS)
+               END-IF
+           END-IF.
+
+      ******************************************************
+      *  ORDENO EL RANKING DE MENOR A MAYOR MEJOR-INTENTOS  *
+      ******************************************************
+       2000-ORDENAR-RANKING.
+
+           IF WS-CANT-JUGADORES > 1
+               PERFORM VARYING WS-I FROM 1 BY 1
+                       UNTIL WS-I > WS-CANT-JUGADORES - 1
+                   PERFORM VARYING WS-J FROM 1 BY 1
+                           UNTIL WS-J > WS-CANT-JUGADORES - WS-I
+                       IF JUG-MEJOR-INTENTOS(WS-J) >
+                          JUG-MEJOR-INTENTOS(WS-J + 1)
+                           PERFORM 2100-INTERCAMBIAR
+                       END-IF
+                   END-PERFORM
+               END-PERFORM
+           END-IF.
+
+      ******************************************************
+       2100-INTERCAMBIAR.
+
+           MOVE JUGADOR-STATS(WS-J)     TO WS-TEMP-STATS
+           MOVE JUGADOR-STATS(WS-J + 1) TO JUGADOR-STATS(WS-J)
+           MOVE WS-TEMP-STATS           TO JUGADOR-STATS(WS-J + 1).
+
+      ******************************************************
+      *   EMITO EL LEADERBOARD POR CONSOLA (BATCH NOCTURNO) *
+      ******************************************************
+       3000-EMITIR-REPORTE.
+
+           DISPLAY '============================================='
+           DISPLAY '   REPORTE NOCTURNO - LEADERBOARD EJEAZAR1    '
+           DISPLAY '============================================='
+
+           IF WS-CANT-JUGADORES = 0
+               DISPLAY 'NO HAY PARTIDAS REGISTRADAS EN EL HISTORIAL.'
+           ELSE
+               PERFORM VARYING WS-I FROM 1 BY 1
+                       UNTIL WS-I > WS-CANT-JUGADORES
+                   PERFORM 3100-EMITIR-LINEA-JUGADOR
+               END-PERFORM
+           END-IF
+
+           DISPLAY '============================================='.
+
+      ******************************************************
+       3100-EMITIR-LINEA-JUGADOR.
+
+           MOVE WS-I TO WP-RANKING
+
+           IF JUG-GANADAS(WS-I) > 0
+               MOVE JUG-MEJOR-INTENTOS(WS-I) TO WP-MEJOR-INTENTOS
+           ELSE
+               MOVE ZEROES TO WP-MEJOR-INTENTOS
+           END-IF
+
+           COMPUTE WS-RATIO-CALC =
+               (JUG-GANADAS(WS-I) * 100) / JUG-PARTIDAS(WS-I)
+           MOVE WS-RATIO-CALC TO WP-RATIO
+
+           DISPLAY 'PUESTO ' WP-RANKING
+                   ' JUGADOR: ' JUG-ID(WS-I)
+                   ' PARTIDAS: ' JUG-PARTIDAS(WS-I)
+                   ' GANADAS: '  JUG-GANADAS(WS-I)
+                   ' PERDIDAS: ' JUG-PERDIDAS(WS-I)
+                   ' MEJOR INTENTOS: ' WP-MEJOR-INTENTOS
+                   ' % GANADAS: ' WP-RATIO.
+
+       END PROGRAM AZARREP.
